@@ -7,8 +7,20 @@
        SELECT USERDATA ASSIGN TO
        "files.txt"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY F-PIN.
+       SELECT TRANLOG ASSIGN TO
+       "tranlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT PRINT-RECEIPT ASSIGN TO
+       "receipt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT EXRATES ASSIGN TO
+       "exrates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT PIN-MAILER ASSIGN TO
+       "pinmailer.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD USERDATA.
@@ -17,15 +29,118 @@
          02 F-BAL PIC 9(12).
          02 F-NAME PIC X(20) VALUE SPACES.
          02 F-AGE PIC Z9 VALUE ZEROES.
+         02 F-FAILED-ATTEMPTS PIC 9 VALUE ZERO.
+         02 F-LOCKED PIC X VALUE "N".
+         02 F-DAILY-WITHDRAWN PIC 9(12) VALUE ZEROES.
+         02 F-LAST-WITHDRAW-DATE PIC 9(8) VALUE ZEROES.
+         02 F-SEC-QUESTION PIC X(40) VALUE SPACES.
+         02 F-SEC-ANSWER PIC X(20) VALUE SPACES.
+         02 F-ACCT-TYPE PIC X VALUE "S".
+         02 F-CURRENCY PIC X(3) VALUE "USD".
+       FD TRANLOG.
+       01 TL-RECORD.
+         02 TL-PIN PIC 9(20).
+         02 FILLER PIC X VALUE SPACE.
+         02 TL-TYPE PIC X(8).
+         02 FILLER PIC X VALUE SPACE.
+         02 TL-AMOUNT PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+         02 FILLER PIC X VALUE SPACE.
+         02 TL-OLD-BAL PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+         02 FILLER PIC X VALUE SPACE.
+         02 TL-NEW-BAL PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+         02 FILLER PIC X VALUE SPACE.
+         02 TL-TIMESTAMP PIC X(26).
+       FD PRINT-RECEIPT.
+       01 RC-RECORD.
+         02 RC-PIN-MASKED PIC X(8).
+         02 FILLER PIC X VALUE SPACE.
+         02 RC-NAME PIC X(20).
+         02 FILLER PIC X VALUE SPACE.
+         02 RC-TYPE PIC X(8).
+         02 FILLER PIC X VALUE SPACE.
+         02 RC-AMOUNT PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+         02 FILLER PIC X VALUE SPACE.
+         02 RC-BALANCE PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+         02 FILLER PIC X VALUE SPACE.
+         02 RC-TIMESTAMP PIC X(26).
+       FD EXRATES.
+       01 EX-RECORD.
+         02 EX-CODE PIC X(3).
+         02 FILLER PIC X VALUE SPACE.
+         02 EX-SYMBOL PIC X(3).
+         02 FILLER PIC X VALUE SPACE.
+         02 EX-RATE PIC 9(4)V9(6).
+       FD PIN-MAILER.
+       01 PM-LINE PIC X(60).
        WORKING-STORAGE SECTION.
+       01 WS-OLD-BAL PIC 9(12) VALUE ZEROES.
+       01 WS-TRAN-TYPE PIC X(8) VALUE SPACES.
+       01 WS-TRAN-AMOUNT PIC 9(12) VALUE ZEROES.
+       01 WS-TIMESTAMP PIC X(26) VALUE SPACES.
        01 WS-GEN-PIN PIC 9(6) VALUE ZEROES.
-       01 WS-IS-EXISTS PIC 9.
        01 WS-CHOICE PIC Z.
        01 WS-MAIN-CHOICE PIC Z.
+       01 WS-IDLE-TIMEOUT-SECS PIC 9(8) VALUE 60.
+       01 WS-IDLE-TIMEOUT PIC X VALUE "N".
        01 WS-AMOUNT PIC -ZZZ,ZZZ,ZZZ,ZZ9.
        01 WS-C-AMOUNT PIC 9(12) VALUE ZEROES.
        01 WS-DEPOSIT PIC 9(12) VALUE ZEROES.
        01 WS-WITHDRAW PIC 9(12) VALUE ZEROES.
+       01 WS-MIN-BALANCE PIC 9(12) VALUE 100.
+       01 WS-RESULT-BAL PIC S9(13) VALUE ZEROES.
+       01 WS-DAILY-LIMIT PIC 9(12) VALUE 10000.
+       01 WS-TODAY PIC 9(8) VALUE ZEROES.
+       01 WS-DATE-TIME PIC X(21) VALUE SPACES.
+       01 WS-PIN-LAST4 PIC X(4) VALUE SPACES.
+       01 WS-MASKED-PIN PIC X(8) VALUE SPACES.
+       01 WS-SMALLEST-NOTE PIC 9(4) VALUE 100.
+       01 WS-DENOM-REMAINING PIC 9(12) VALUE ZEROES.
+       01 WS-NOTE-1000 PIC 9(6) VALUE ZEROES.
+       01 WS-NOTE-500 PIC 9(6) VALUE ZEROES.
+       01 WS-NOTE-100 PIC 9(6) VALUE ZEROES.
+       01 WS-DEST-PIN PIC 9(20) VALUE ZEROES.
+       01 WS-XFER-AMOUNT PIC 9(12) VALUE ZEROES.
+       01 WS-XFER-FOUND PIC 9 VALUE ZERO.
+       01 WS-SRC-RECORD.
+         02 WS-SRC-PIN PIC 9(20) VALUE ZEROES.
+         02 WS-SRC-BAL PIC 9(12) VALUE ZEROES.
+         02 WS-SRC-NAME PIC X(20) VALUE SPACES.
+         02 WS-SRC-AGE PIC Z9 VALUE ZEROES.
+         02 WS-SRC-FAILED PIC 9 VALUE ZERO.
+         02 WS-SRC-LOCKED PIC X VALUE "N".
+         02 WS-SRC-DAILY-WITHDRAWN PIC 9(12) VALUE ZEROES.
+         02 WS-SRC-LAST-WD-DATE PIC 9(8) VALUE ZEROES.
+         02 WS-SRC-SEC-QUESTION PIC X(40) VALUE SPACES.
+         02 WS-SRC-SEC-ANSWER PIC X(20) VALUE SPACES.
+         02 WS-SRC-ACCT-TYPE PIC X VALUE "S".
+         02 WS-SRC-CURRENCY PIC X(3) VALUE "USD".
+       01 WS-CUR-SYMBOL PIC X(3) VALUE "$".
+       01 WS-EX-RATE PIC 9(4)V9(6) VALUE 1.
+       01 WS-EX-EOF PIC X VALUE "N".
+       01 WS-EX-FOUND PIC X VALUE "N".
+       01 WS-ACCT-CHOICE PIC 9 VALUE ZERO.
+       01 WS-LOGIN-CHOICE PIC 9 VALUE ZERO.
+       01 WS-RECOVER-NAME PIC X(20) VALUE SPACES.
+       01 WS-RECOVER-ANSWER PIC X(20) VALUE SPACES.
+       01 WS-RECOVER-EOF PIC X VALUE "N".
+       01 WS-RECOVER-ANY-MATCH PIC X VALUE "N".
+       01 WS-RECOVER-DONE PIC X VALUE "N".
+       01 WS-LOGIN-NAME PIC X(20) VALUE SPACES.
+       01 WS-LOGIN-EOF PIC X VALUE "N".
+       01 WS-LOGIN-FOUND PIC X VALUE "N".
+       01 WS-LOGIN-MATCH-COUNT PIC 9(6) VALUE ZEROES.
+       01 WS-LOGIN-MATCH-PIN PIC 9(20) VALUE ZEROES.
+       01 WS-RECOVER-RECORD.
+         02 WS-REC-BAL PIC 9(12) VALUE ZEROES.
+         02 WS-REC-NAME PIC X(20) VALUE SPACES.
+         02 WS-REC-AGE PIC Z9 VALUE ZEROES.
+         02 WS-REC-LOCKED PIC X VALUE "N".
+         02 WS-REC-DAILY-WITHDRAWN PIC 9(12) VALUE ZEROES.
+         02 WS-REC-LAST-WD-DATE PIC 9(8) VALUE ZEROES.
+         02 WS-REC-SEC-QUESTION PIC X(40) VALUE SPACES.
+         02 WS-REC-SEC-ANSWER PIC X(20) VALUE SPACES.
+         02 WS-REC-ACCT-TYPE PIC X VALUE "S".
+         02 WS-REC-CURRENCY PIC X(3) VALUE "USD".
        01 WS-QUIT PIC X.
        01 WS-FLAG PIC 9 VALUE 1.
        01 WS-IS-VALID PIC X VALUE "Y".
@@ -39,6 +154,9 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN I-O USERDATA.
+           OPEN EXTEND TRANLOG.
+           OPEN EXTEND PRINT-RECEIPT.
+           OPEN EXTEND PIN-MAILER.
            PERFORM UNTIL WS-MAIN-CHOICE IS EQUAL TO 3
              DISPLAY " " ERASE SCREEN
              PERFORM P-BOARDER
@@ -60,6 +178,9 @@
              END-EVALUATE
            END-PERFORM.
            CLOSE USERDATA.
+           CLOSE TRANLOG.
+           CLOSE PRINT-RECEIPT.
+           CLOSE PIN-MAILER.
            DISPLAY " " ERASE SCREEN.
            STOP RUN.
        SIGN-IN.
@@ -87,13 +208,38 @@
                MOVE ZERO TO F-AGE
              ELSE
               COMPUTE WS-GEN-PIN = FUNCTION RANDOM * (99999 + 1) + 99999
-               DISPLAY "GENERATED PIN:" AT 1050
-               DISPLAY WS-GEN-PIN AT 1065
+               DISPLAY "YOUR PIN WILL BE MAILED TO YOU SECURELY" AT 1050
                MOVE WS-GEN-PIN TO F-PIN
                MOVE ZERO TO F-BAL
+               DISPLAY "SET A SECURITY QUESTION:" AT 1150
+               ACCEPT F-SEC-QUESTION AT 1175
+               DISPLAY "SET THE ANSWER:" AT 1250
+               ACCEPT F-SEC-ANSWER AT 1266
+               PERFORM UNTIL F-SEC-ANSWER NOT EQUAL TO SPACES
+                 DISPLAY "ANSWER MAY NOT BE BLANK" AT 1250
+                 FOREGROUND-COLOR 4
+                 DISPLAY "SET THE ANSWER:" AT 1250
+                 ACCEPT F-SEC-ANSWER AT 1266
+               END-PERFORM
+               DISPLAY "1 - SAVINGS (INTEREST, LIMITED WITHDRAWALS)"
+               AT 1350
+               DISPLAY "2 - CHECKING (NO INTEREST, UNLIMITED)" AT 1450
+               DISPLAY "ENTER ACCOUNT TYPE:" AT 1550
+               ACCEPT WS-ACCT-CHOICE AT 1571
+               IF WS-ACCT-CHOICE IS EQUAL TO 2 THEN
+                 MOVE "C" TO F-ACCT-TYPE
+               ELSE
+                 MOVE "S" TO F-ACCT-TYPE
+               END-IF
+               DISPLAY "ENTER CURRENCY CODE (USD/EUR/GBP):" AT 1650
+               ACCEPT F-CURRENCY AT 1686
+               IF F-CURRENCY IS EQUAL TO SPACES THEN
+                 MOVE "USD" TO F-CURRENCY
+               END-IF
                WRITE F-DATA
                  INVALID KEY DISPLAY
                  "SOMETHING WENT WRONG, PLEASE TRY AGAIN" AT 1341
+                 NOT INVALID KEY PERFORM P-PIN-MAILER
                END-WRITE
              END-IF
            ELSE
@@ -106,13 +252,28 @@
            MOVE "Y" TO WS-IS-VALID.
            EXIT.
        P-VALID-NAME.
-           PERFORM UNTIL WS-IDX > LENGTH OF F-NAME
-             MOVE F-NAME(WS-IDX:1) TO WS-CHAR
-             IF WS-CHAR IS NUMERIC THEN
-               MOVE "N" TO WS-IS-VALID
-             END-IF
+           IF F-NAME IS EQUAL TO SPACES THEN
+             MOVE "N" TO WS-IS-VALID
+             DISPLAY "NAME MAY NOT BE BLANK" AT 1145 FOREGROUND-COLOR 4
+             DISPLAY "PLEASE TRY AGAIN" AT 1252 FOREGROUND-COLOR 4
+             PERFORM P-PAUSE
+             DISPLAY "                         " AT 0867
+             DISPLAY "                                 " AT 1144
+             DISPLAY "                  " AT 1251
+             DISPLAY "                                " AT 1843
+           ELSE
+             PERFORM UNTIL WS-IDX > LENGTH OF F-NAME
+               MOVE F-NAME(WS-IDX:1) TO WS-CHAR
+               IF WS-CHAR IS NUMERIC OR
+                 (WS-CHAR NOT EQUAL TO SPACE AND
+                  WS-CHAR NOT EQUAL TO "-" AND
+                  WS-CHAR NOT EQUAL TO "'" AND
+                  (FUNCTION UPPER-CASE(WS-CHAR) < "A" OR
+                   FUNCTION UPPER-CASE(WS-CHAR) > "Z")) THEN
+                 MOVE "N" TO WS-IS-VALID
+               END-IF
                IF WS-IS-VALID IS EQUAL TO "N" THEN
-                 DISPLAY "NAME CONTAINS NUMERIC CHARACTER" AT 1145
+                 DISPLAY "NAME CONTAINS AN INVALID CHARACTER" AT 1145
                  FOREGROUND-COLOR 4
                  DISPLAY "PLEASE TRY AGAIN" AT 1252 FOREGROUND-COLOR 4
                  PERFORM P-PAUSE
@@ -123,31 +284,180 @@
                  EXIT PERFORM
                END-IF
                ADD 1 TO WS-IDX
-           END-PERFORM.
+             END-PERFORM
+           END-IF.
            MOVE 1 TO WS-IDX.
            EXIT.
        LOG-IN.
-           SET WS-IS-EXISTS TO 0.
            DISPLAY " " ERASE SCREEN.
            PERFORM P-BOARDER.
            PERFORM P-STARS.
            DISPLAY "LOG-IN SECTION" AT 0653 FOREGROUND-COLOR 3.
-           DISPLAY "ENTER YOUR PIN:" AT 0950.
-           ACCEPT WS-GEN-PIN AT 0966 NO ECHO.
+           DISPLAY "1 - ENTER PIN" AT 0850.
+           DISPLAY "2 - FORGOT PIN" AT 0950.
+           DISPLAY "ENTER YOUR CHOICE:" AT 1050.
+           ACCEPT WS-LOGIN-CHOICE AT 1069.
+           IF WS-LOGIN-CHOICE IS EQUAL TO 2 THEN
+             PERFORM P-FORGOT-PIN
+             PERFORM P-PAUSE
+           ELSE
+             PERFORM P-LOG-IN-WITH-PIN
+           END-IF.
+           MOVE ZERO TO WS-CHOICE.
+           EXIT.
+       P-LOG-IN-WITH-PIN.
+           DISPLAY "ENTER YOUR FULL NAME AS ON FILE:" AT 1150.
+           ACCEPT WS-LOGIN-NAME AT 1183.
+           DISPLAY "ENTER YOUR PIN:" AT 1250.
+           ACCEPT WS-GEN-PIN AT 1266 NO ECHO.
            MOVE WS-GEN-PIN TO F-PIN.
+           MOVE "N" TO WS-LOGIN-FOUND.
            READ USERDATA
-             INVALID KEY MOVE 1 TO WS-IS-EXISTS
+             INVALID KEY MOVE "N" TO WS-LOGIN-FOUND
+             NOT INVALID KEY MOVE "Y" TO WS-LOGIN-FOUND
            END-READ.
-           IF WS-IS-EXISTS IS EQUAL TO 1 THEN
-             DISPLAY "YOU ENTERED WRONG PASSWORD" AT 1146
-             FOREGROUND-COLOR 4
+           IF WS-LOGIN-FOUND IS EQUAL TO "Y" THEN
+             IF F-LOCKED IS EQUAL TO "Y" THEN
+               DISPLAY "ACCOUNT LOCKED - SEE AN ADMINISTRATOR" AT 1350
+               FOREGROUND-COLOR 4
+               PERFORM P-PAUSE
+             ELSE
+               MOVE ZERO TO F-FAILED-ATTEMPTS
+               REWRITE F-DATA
+               END-REWRITE
+               MOVE F-BAL TO WS-AMOUNT
+               PERFORM ATM UNTIL WS-CHOICE IS EQUAL TO 5
+               MOVE ZEROES TO F-PIN
+             END-IF
+           ELSE
+             PERFORM P-CHARGE-LOGIN-FAILURE
              PERFORM P-PAUSE
+           END-IF.
+           EXIT.
+       P-CHARGE-LOGIN-FAILURE.
+           MOVE ZEROES TO F-PIN.
+           MOVE "N" TO WS-LOGIN-EOF.
+           MOVE ZERO TO WS-LOGIN-MATCH-COUNT.
+           START USERDATA KEY IS GREATER THAN OR EQUAL TO F-PIN
+             INVALID KEY MOVE "Y" TO WS-LOGIN-EOF
+           END-START.
+           PERFORM UNTIL WS-LOGIN-EOF IS EQUAL TO "Y"
+             READ USERDATA NEXT RECORD
+               AT END MOVE "Y" TO WS-LOGIN-EOF
+               NOT AT END
+                 IF FUNCTION UPPER-CASE(F-NAME) IS EQUAL TO
+                   FUNCTION UPPER-CASE(WS-LOGIN-NAME) THEN
+                   ADD 1 TO WS-LOGIN-MATCH-COUNT
+                   MOVE F-PIN TO WS-LOGIN-MATCH-PIN
+                 END-IF
+             END-READ
+           END-PERFORM.
+           IF WS-LOGIN-MATCH-COUNT IS EQUAL TO 1 THEN
+             MOVE WS-LOGIN-MATCH-PIN TO F-PIN
+             READ USERDATA
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                 IF F-LOCKED IS EQUAL TO "Y" THEN
+                   DISPLAY "ACCOUNT LOCKED - SEE AN ADMINISTRATOR"
+                   AT 1350 FOREGROUND-COLOR 4
+                 ELSE
+                   ADD 1 TO F-FAILED-ATTEMPTS
+                   IF F-FAILED-ATTEMPTS >= 3 THEN
+                     MOVE "Y" TO F-LOCKED
+                     DISPLAY "TOO MANY FAILED ATTEMPTS - ACCOUNT LOCKED"
+                     AT 1350 FOREGROUND-COLOR 4
+                   ELSE
+                     DISPLAY "YOU ENTERED WRONG PASSWORD" AT 1350
+                     FOREGROUND-COLOR 4
+                   END-IF
+                   REWRITE F-DATA
+                   END-REWRITE
+                 END-IF
+             END-READ
            ELSE
-             MOVE F-BAL TO WS-AMOUNT
-             PERFORM ATM UNTIL WS-CHOICE IS EQUAL TO 4
-             MOVE ZEROES TO F-PIN
+             DISPLAY "YOU ENTERED WRONG PASSWORD" AT 1350
+             FOREGROUND-COLOR 4
+           END-IF.
+           EXIT.
+       P-FORGOT-PIN.
+           DISPLAY "ENTER YOUR FULL NAME AS ON FILE:" AT 1150.
+           ACCEPT WS-RECOVER-NAME AT 1183.
+           MOVE ZEROES TO F-PIN.
+           MOVE "N" TO WS-RECOVER-EOF.
+           MOVE "N" TO WS-RECOVER-DONE.
+           MOVE "N" TO WS-RECOVER-ANY-MATCH.
+           START USERDATA KEY IS GREATER THAN OR EQUAL TO F-PIN
+             INVALID KEY MOVE "Y" TO WS-RECOVER-EOF
+           END-START.
+           PERFORM UNTIL WS-RECOVER-EOF IS EQUAL TO "Y"
+             OR WS-RECOVER-DONE IS EQUAL TO "Y"
+             READ USERDATA NEXT RECORD
+               AT END MOVE "Y" TO WS-RECOVER-EOF
+               NOT AT END
+                 IF FUNCTION UPPER-CASE(F-NAME) IS EQUAL TO
+                   FUNCTION UPPER-CASE(WS-RECOVER-NAME) THEN
+                   MOVE "Y" TO WS-RECOVER-ANY-MATCH
+                   PERFORM P-TRY-RECOVER-MATCH
+                 END-IF
+             END-READ
+           END-PERFORM.
+           IF WS-RECOVER-ANY-MATCH IS EQUAL TO "N" THEN
+             DISPLAY "NO MATCHING ACCOUNT FOUND" AT 1250
+             FOREGROUND-COLOR 4
+           ELSE IF WS-RECOVER-DONE IS EQUAL TO "N" THEN
+             DISPLAY "UNABLE TO RECOVER PIN FOR THAT NAME" AT 1550
+             FOREGROUND-COLOR 4
+           END-IF.
+           EXIT.
+       P-TRY-RECOVER-MATCH.
+           IF F-LOCKED IS EQUAL TO "Y" THEN
+             DISPLAY "ACCOUNT LOCKED - SEE AN ADMINISTRATOR" AT 1250
+             FOREGROUND-COLOR 4
+           ELSE IF F-SEC-ANSWER IS EQUAL TO SPACES THEN
+             DISPLAY "NO SECURITY ANSWER ON FILE - SEE AN ADMINISTRATOR"
+             AT 1250 FOREGROUND-COLOR 4
+           ELSE
+             DISPLAY "SECURITY QUESTION:" AT 1250
+             DISPLAY F-SEC-QUESTION AT 1350
+             DISPLAY "YOUR ANSWER:" AT 1450
+             ACCEPT WS-RECOVER-ANSWER AT 1463 NO ECHO
+             IF FUNCTION UPPER-CASE(WS-RECOVER-ANSWER) IS EQUAL TO
+               FUNCTION UPPER-CASE(F-SEC-ANSWER) THEN
+               MOVE F-BAL TO WS-REC-BAL
+               MOVE F-NAME TO WS-REC-NAME
+               MOVE F-AGE TO WS-REC-AGE
+               MOVE F-LOCKED TO WS-REC-LOCKED
+               MOVE F-DAILY-WITHDRAWN TO WS-REC-DAILY-WITHDRAWN
+               MOVE F-LAST-WITHDRAW-DATE TO WS-REC-LAST-WD-DATE
+               MOVE F-SEC-QUESTION TO WS-REC-SEC-QUESTION
+               MOVE F-SEC-ANSWER TO WS-REC-SEC-ANSWER
+               MOVE F-ACCT-TYPE TO WS-REC-ACCT-TYPE
+               MOVE F-CURRENCY TO WS-REC-CURRENCY
+               DELETE USERDATA
+               END-DELETE
+               COMPUTE WS-GEN-PIN = FUNCTION RANDOM * (99999 + 1) + 99999
+               MOVE WS-GEN-PIN TO F-PIN
+               MOVE WS-REC-BAL TO F-BAL
+               MOVE WS-REC-NAME TO F-NAME
+               MOVE WS-REC-AGE TO F-AGE
+               MOVE ZERO TO F-FAILED-ATTEMPTS
+               MOVE WS-REC-LOCKED TO F-LOCKED
+               MOVE WS-REC-DAILY-WITHDRAWN TO F-DAILY-WITHDRAWN
+               MOVE WS-REC-LAST-WD-DATE TO F-LAST-WITHDRAW-DATE
+               MOVE WS-REC-SEC-QUESTION TO F-SEC-QUESTION
+               MOVE WS-REC-SEC-ANSWER TO F-SEC-ANSWER
+               MOVE WS-REC-ACCT-TYPE TO F-ACCT-TYPE
+               MOVE WS-REC-CURRENCY TO F-CURRENCY
+               WRITE F-DATA
+               END-WRITE
+               PERFORM P-PIN-MAILER
+               DISPLAY "YOUR NEW PIN HAS BEEN MAILED TO YOU SECURELY"
+               AT 1550 FOREGROUND-COLOR 6
+               MOVE "Y" TO WS-RECOVER-DONE
+             ELSE
+               DISPLAY "INCORRECT ANSWER" AT 1250 FOREGROUND-COLOR 4
+             END-IF
            END-IF.
-           MOVE ZERO TO WS-CHOICE.
            EXIT.
        ATM.
            DISPLAY " " ERASE SCREEN.
@@ -159,16 +469,28 @@
            DISPLAY "1 - BALANCE" AT 0952.
            DISPLAY "2 - DEPOSIT" AT 1052.
            DISPLAY "3 - WITHDRAW" AT 1152.
-           DISPLAY "4 - EXIT" AT 1252.
-           DISPLAY "ENTER YOUR CHOICE:" AT 1352.
-           ACCEPT WS-CHOICE AT 1371.
-           EVALUATE WS-CHOICE
-               WHEN 1 PERFORM P-BALANCE
-               WHEN 2 PERFORM P-DEPOSIT
-               WHEN 3 PERFORM P-WITHDRAW
-               WHEN 4 DISPLAY " "
-               WHEN OTHER PERFORM P-INVALID
-           END-EVALUATE.
+           DISPLAY "4 - TRANSFER" AT 1252.
+           DISPLAY "5 - EXIT" AT 1352.
+           DISPLAY "ENTER YOUR CHOICE:" AT 1452.
+           MOVE "N" TO WS-IDLE-TIMEOUT.
+           ACCEPT WS-CHOICE AT 1471 WITH TIME-OUT WS-IDLE-TIMEOUT-SECS
+             ON EXCEPTION
+               MOVE "Y" TO WS-IDLE-TIMEOUT
+               MOVE 5 TO WS-CHOICE
+           END-ACCEPT.
+           IF WS-IDLE-TIMEOUT IS EQUAL TO "Y" THEN
+             DISPLAY "SESSION TIMED OUT DUE TO INACTIVITY - LOGGING OUT"
+             AT 1452 FOREGROUND-COLOR 4
+           ELSE
+             EVALUATE WS-CHOICE
+                 WHEN 1 PERFORM P-BALANCE
+                 WHEN 2 PERFORM P-DEPOSIT
+                 WHEN 3 PERFORM P-WITHDRAW
+                 WHEN 4 PERFORM P-TRANSFER
+                 WHEN 5 DISPLAY " "
+                 WHEN OTHER PERFORM P-INVALID
+             END-EVALUATE
+           END-IF.
            PERFORM P-PAUSE.
            EXIT.
        P-BALANCE.
@@ -178,46 +500,252 @@
            DISPLAY "BALANCE SECTION" AT 0652 FOREGROUND-COLOR 3.
            DISPLAY "CURRENT BALANCE: " AT 0842.
            MOVE F-BAL TO WS-AMOUNT.
-           DISPLAY WS-AMOUNT AT 0860.
+           PERFORM P-LOOKUP-CURRENCY.
+           DISPLAY WS-CUR-SYMBOL WS-AMOUNT " " F-CURRENCY AT 0860.
            EXIT.
        P-DEPOSIT.
            DISPLAY " " ERASE SCREEN.
            PERFORM P-BOARDER.
            PERFORM P-STARS.
+           PERFORM P-LOOKUP-CURRENCY.
            MOVE F-BAL TO WS-AMOUNT.
            MOVE WS-AMOUNT TO WS-DEPOSIT.
            DISPLAY "DEPOSIT SECTION" AT 0652 FOREGROUND-COLOR 3.
-           DISPLAY "ENTER THE AMOUNT TO DEPOSIT:" AT 0842.
-           ACCEPT WS-AMOUNT AT 0871.
+           DISPLAY "ENTER THE AMOUNT TO DEPOSIT (" WS-CUR-SYMBOL
+           F-CURRENCY "):" AT 0842.
+           ACCEPT WS-AMOUNT AT 0879.
            MOVE WS-AMOUNT TO WS-C-AMOUNT.
+           MOVE F-BAL TO WS-OLD-BAL.
            COMPUTE WS-DEPOSIT = WS-DEPOSIT + WS-C-AMOUNT.
            MOVE WS-DEPOSIT TO F-BAL.
            REWRITE F-DATA
            END-REWRITE.
            MOVE "DEPOSIT" TO WS-MES.
+           MOVE "DEPOSIT" TO WS-TRAN-TYPE.
+           MOVE WS-C-AMOUNT TO WS-TRAN-AMOUNT.
+           PERFORM P-LOG-TRANSACTION.
+           PERFORM P-RECEIPT.
            PERFORM P-BUNNY.
            EXIT.
        P-WITHDRAW.
            DISPLAY " " ERASE SCREEN.
            PERFORM P-BOARDER.
            PERFORM P-STARS.
+           PERFORM P-LOOKUP-CURRENCY.
            DISPLAY "WITHDRAW SECTION" AT 0651 FOREGROUND-COLOR 3.
-           DISPLAY "ENTER THE AMOUNT TO WITHDRAW:" AT 0841.
-           ACCEPT WS-AMOUNT AT 0873.
+           DISPLAY "ENTER THE AMOUNT TO WITHDRAW (" WS-CUR-SYMBOL
+           F-CURRENCY "):" AT 0841.
+           ACCEPT WS-AMOUNT AT 0881.
            MOVE WS-AMOUNT TO WS-WITHDRAW.
-           IF WS-WITHDRAW IS LESS THAN 0 THEN
+           COMPUTE WS-RESULT-BAL = F-BAL - WS-WITHDRAW.
+           PERFORM P-CHECK-DAILY-RESET.
+           IF WS-AMOUNT IS LESS THAN 0 THEN
                DISPLAY "INVALID AMOUNT" FOREGROUND-COLOR 4
+           ELSE IF FUNCTION MOD(WS-WITHDRAW, WS-SMALLEST-NOTE) NOT
+               EQUAL TO 0 THEN
+               DISPLAY "AMOUNT MUST BE A MULTIPLE OF " WS-SMALLEST-NOTE
+               AT 0949 FOREGROUND-COLOR 4
            ELSE IF WS-WITHDRAW IS GREATER THAN F-BAL THEN
                DISPLAY "INSUFFICIENT BALANCE" AT 0949 FOREGROUND-COLOR 4
+           ELSE IF WS-RESULT-BAL IS LESS THAN WS-MIN-BALANCE THEN
+               DISPLAY "WITHDRAWAL WOULD GO BELOW MINIMUM BALANCE"
+               AT 0949 FOREGROUND-COLOR 4
+           ELSE IF F-ACCT-TYPE IS EQUAL TO "S" AND
+               (F-DAILY-WITHDRAWN + WS-WITHDRAW) IS GREATER THAN
+               WS-DAILY-LIMIT THEN
+               DISPLAY "DAILY WITHDRAWAL LIMIT EXCEEDED" AT 0949
+               FOREGROUND-COLOR 4
            ELSE
+               MOVE F-BAL TO WS-OLD-BAL
                SUBTRACT WS-WITHDRAW FROM F-BAL
                GIVING F-BAL
+               ADD WS-WITHDRAW TO F-DAILY-WITHDRAWN
                REWRITE F-DATA
                END-REWRITE
                MOVE "WITHDRAW" TO WS-MES
+               MOVE "WITHDRAW" TO WS-TRAN-TYPE
+               MOVE WS-WITHDRAW TO WS-TRAN-AMOUNT
+               PERFORM P-LOG-TRANSACTION
+               PERFORM P-RECEIPT
+               PERFORM P-DENOMINATION
                PERFORM P-BUNNY
            END-IF.
            EXIT.
+       P-LOOKUP-CURRENCY.
+           MOVE "N" TO WS-EX-EOF.
+           MOVE "N" TO WS-EX-FOUND.
+           MOVE "$" TO WS-CUR-SYMBOL.
+           OPEN INPUT EXRATES.
+           PERFORM UNTIL WS-EX-EOF IS EQUAL TO "Y"
+             OR WS-EX-FOUND IS EQUAL TO "Y"
+             READ EXRATES
+               AT END MOVE "Y" TO WS-EX-EOF
+               NOT AT END
+                 IF EX-CODE IS EQUAL TO F-CURRENCY THEN
+                   MOVE "Y" TO WS-EX-FOUND
+                   MOVE EX-SYMBOL TO WS-CUR-SYMBOL
+                   MOVE EX-RATE TO WS-EX-RATE
+                 END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE EXRATES.
+           EXIT.
+       P-PIN-MAILER.
+           MOVE SPACES TO PM-LINE.
+           WRITE PM-LINE.
+           MOVE "---------- PIN MAILER ----------" TO PM-LINE.
+           WRITE PM-LINE.
+           STRING "DEAR " F-NAME DELIMITED BY SIZE INTO PM-LINE.
+           WRITE PM-LINE.
+           STRING "YOUR ACCOUNT PIN IS: " WS-GEN-PIN DELIMITED BY SIZE
+             INTO PM-LINE.
+           WRITE PM-LINE.
+           MOVE "KEEP THIS MAILER CONFIDENTIAL AND DESTROY AFTER USE."
+             TO PM-LINE.
+           WRITE PM-LINE.
+           MOVE "---------------------------------" TO PM-LINE.
+           WRITE PM-LINE.
+           EXIT.
+       P-DENOMINATION.
+           MOVE WS-WITHDRAW TO WS-DENOM-REMAINING.
+           COMPUTE WS-NOTE-1000 = WS-DENOM-REMAINING / 1000.
+           COMPUTE WS-DENOM-REMAINING = FUNCTION MOD(WS-DENOM-REMAINING,
+               1000).
+           COMPUTE WS-NOTE-500 = WS-DENOM-REMAINING / 500.
+           COMPUTE WS-DENOM-REMAINING = FUNCTION MOD(WS-DENOM-REMAINING,
+               500).
+           COMPUTE WS-NOTE-100 = WS-DENOM-REMAINING / 100.
+           DISPLAY "DISPENSING:" AT 1449 FOREGROUND-COLOR 6.
+           DISPLAY WS-NOTE-1000 " X 1000" AT 1549.
+           DISPLAY WS-NOTE-500 " X 500" AT 1649.
+           DISPLAY WS-NOTE-100 " X 100" AT 1749.
+           EXIT.
+       P-CHECK-DAILY-RESET.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME.
+           MOVE WS-DATE-TIME(1:8) TO WS-TODAY.
+           IF F-LAST-WITHDRAW-DATE NOT EQUAL TO WS-TODAY THEN
+             MOVE ZERO TO F-DAILY-WITHDRAWN
+             MOVE WS-TODAY TO F-LAST-WITHDRAW-DATE
+           END-IF.
+           EXIT.
+       P-TRANSFER.
+           DISPLAY " " ERASE SCREEN.
+           PERFORM P-BOARDER.
+           PERFORM P-STARS.
+           DISPLAY "TRANSFER SECTION" AT 0651 FOREGROUND-COLOR 3.
+           DISPLAY "ENTER DESTINATION PIN:" AT 0841.
+           ACCEPT WS-DEST-PIN AT 0864.
+           IF WS-DEST-PIN IS EQUAL TO F-PIN THEN
+             DISPLAY "CANNOT TRANSFER TO YOUR OWN ACCOUNT" AT 0949
+             FOREGROUND-COLOR 4
+           ELSE
+             DISPLAY "ENTER THE AMOUNT TO TRANSFER:" AT 1041.
+             ACCEPT WS-AMOUNT AT 1071
+             MOVE WS-AMOUNT TO WS-XFER-AMOUNT
+             COMPUTE WS-RESULT-BAL = F-BAL - WS-XFER-AMOUNT
+             PERFORM P-CHECK-DAILY-RESET
+             IF WS-AMOUNT IS LESS THAN 0 THEN
+               DISPLAY "INVALID AMOUNT" AT 1149 FOREGROUND-COLOR 4
+             ELSE IF WS-XFER-AMOUNT IS GREATER THAN F-BAL THEN
+               DISPLAY "INSUFFICIENT BALANCE" AT 1149 FOREGROUND-COLOR 4
+             ELSE IF WS-RESULT-BAL IS LESS THAN WS-MIN-BALANCE THEN
+               DISPLAY "TRANSFER WOULD GO BELOW MINIMUM BALANCE" AT 1149
+               FOREGROUND-COLOR 4
+             ELSE IF F-ACCT-TYPE IS EQUAL TO "S" AND
+               (F-DAILY-WITHDRAWN + WS-XFER-AMOUNT) IS GREATER THAN
+               WS-DAILY-LIMIT THEN
+               DISPLAY "DAILY WITHDRAWAL LIMIT EXCEEDED" AT 1149
+               FOREGROUND-COLOR 4
+             ELSE
+               MOVE F-PIN TO WS-SRC-PIN
+               MOVE F-BAL TO WS-SRC-BAL
+               MOVE F-NAME TO WS-SRC-NAME
+               MOVE F-AGE TO WS-SRC-AGE
+               MOVE F-FAILED-ATTEMPTS TO WS-SRC-FAILED
+               MOVE F-LOCKED TO WS-SRC-LOCKED
+               MOVE F-DAILY-WITHDRAWN TO WS-SRC-DAILY-WITHDRAWN
+               MOVE F-LAST-WITHDRAW-DATE TO WS-SRC-LAST-WD-DATE
+               MOVE F-SEC-QUESTION TO WS-SRC-SEC-QUESTION
+               MOVE F-SEC-ANSWER TO WS-SRC-SEC-ANSWER
+               MOVE F-ACCT-TYPE TO WS-SRC-ACCT-TYPE
+               MOVE F-CURRENCY TO WS-SRC-CURRENCY
+               MOVE ZERO TO WS-XFER-FOUND
+               MOVE WS-DEST-PIN TO F-PIN
+               READ USERDATA
+                 INVALID KEY MOVE 1 TO WS-XFER-FOUND
+               END-READ
+               IF WS-XFER-FOUND IS EQUAL TO 1 THEN
+                 DISPLAY "DESTINATION ACCOUNT NOT FOUND" AT 1249
+                 FOREGROUND-COLOR 4
+                 MOVE WS-SRC-PIN TO F-PIN
+                 MOVE WS-SRC-BAL TO F-BAL
+                 MOVE WS-SRC-NAME TO F-NAME
+                 MOVE WS-SRC-AGE TO F-AGE
+                 MOVE WS-SRC-FAILED TO F-FAILED-ATTEMPTS
+                 MOVE WS-SRC-LOCKED TO F-LOCKED
+                 MOVE WS-SRC-DAILY-WITHDRAWN TO F-DAILY-WITHDRAWN
+                 MOVE WS-SRC-LAST-WD-DATE TO F-LAST-WITHDRAW-DATE
+                 MOVE WS-SRC-SEC-QUESTION TO F-SEC-QUESTION
+                 MOVE WS-SRC-SEC-ANSWER TO F-SEC-ANSWER
+                 MOVE WS-SRC-ACCT-TYPE TO F-ACCT-TYPE
+                 MOVE WS-SRC-CURRENCY TO F-CURRENCY
+               ELSE
+                 MOVE F-BAL TO WS-OLD-BAL
+                 ADD WS-XFER-AMOUNT TO F-BAL
+                 REWRITE F-DATA
+                 END-REWRITE
+                 MOVE "XFER-IN" TO WS-TRAN-TYPE
+                 MOVE WS-XFER-AMOUNT TO WS-TRAN-AMOUNT
+                 PERFORM P-LOG-TRANSACTION
+                 MOVE WS-SRC-BAL TO WS-OLD-BAL
+                 SUBTRACT WS-XFER-AMOUNT FROM WS-SRC-BAL
+                 ADD WS-XFER-AMOUNT TO WS-SRC-DAILY-WITHDRAWN
+                 MOVE WS-SRC-PIN TO F-PIN
+                 MOVE WS-SRC-BAL TO F-BAL
+                 MOVE WS-SRC-NAME TO F-NAME
+                 MOVE WS-SRC-AGE TO F-AGE
+                 MOVE WS-SRC-FAILED TO F-FAILED-ATTEMPTS
+                 MOVE WS-SRC-LOCKED TO F-LOCKED
+                 MOVE WS-SRC-DAILY-WITHDRAWN TO F-DAILY-WITHDRAWN
+                 MOVE WS-SRC-LAST-WD-DATE TO F-LAST-WITHDRAW-DATE
+                 MOVE WS-SRC-SEC-QUESTION TO F-SEC-QUESTION
+                 MOVE WS-SRC-SEC-ANSWER TO F-SEC-ANSWER
+                 MOVE WS-SRC-ACCT-TYPE TO F-ACCT-TYPE
+                 MOVE WS-SRC-CURRENCY TO F-CURRENCY
+                 REWRITE F-DATA
+                 END-REWRITE
+                 MOVE "XFER-OUT" TO WS-TRAN-TYPE
+                 MOVE WS-XFER-AMOUNT TO WS-TRAN-AMOUNT
+                 PERFORM P-LOG-TRANSACTION
+                 DISPLAY "TRANSFER SUCCESSFUL" AT 1249
+                 FOREGROUND-COLOR 6
+               END-IF
+             END-IF
+           END-IF.
+           EXIT.
+       P-RECEIPT.
+           MOVE F-PIN(17:4) TO WS-PIN-LAST4.
+           STRING "****" WS-PIN-LAST4 DELIMITED BY SIZE
+             INTO WS-MASKED-PIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-MASKED-PIN TO RC-PIN-MASKED.
+           MOVE F-NAME TO RC-NAME.
+           MOVE WS-TRAN-TYPE TO RC-TYPE.
+           MOVE WS-TRAN-AMOUNT TO RC-AMOUNT.
+           MOVE F-BAL TO RC-BALANCE.
+           MOVE WS-TIMESTAMP TO RC-TIMESTAMP.
+           WRITE RC-RECORD.
+           EXIT.
+       P-LOG-TRANSACTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE F-PIN TO TL-PIN.
+           MOVE WS-TRAN-TYPE TO TL-TYPE.
+           MOVE WS-TRAN-AMOUNT TO TL-AMOUNT.
+           MOVE WS-OLD-BAL TO TL-OLD-BAL.
+           MOVE F-BAL TO TL-NEW-BAL.
+           MOVE WS-TIMESTAMP TO TL-TIMESTAMP.
+           WRITE TL-RECORD.
+           EXIT.
        P-PAUSE.
            DISPLAY "PRESS ENTER KEY TO CONTINUE..." AT 1844.
            ACCEPT WS-QUIT AT 1874.
