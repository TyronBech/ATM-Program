@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULK-ACCOUNT-LOADER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ONBOARDING ASSIGN TO
+       "onboarding.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT USERDATA ASSIGN TO
+       "files.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY F-PIN.
+       SELECT CHECKPOINT-FILE ASSIGN TO
+       "bulkload.ckp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ONBOARDING.
+       01 IN-RECORD.
+         02 IN-NAME PIC X(20).
+         02 IN-AGE PIC 99.
+         02 IN-BALANCE PIC 9(12).
+       FD USERDATA.
+       01 F-DATA.
+         02 F-PIN PIC 9(20) VALUE ZEROES.
+         02 F-BAL PIC 9(12).
+         02 F-NAME PIC X(20) VALUE SPACES.
+         02 F-AGE PIC Z9 VALUE ZEROES.
+         02 F-FAILED-ATTEMPTS PIC 9 VALUE ZERO.
+         02 F-LOCKED PIC X VALUE "N".
+         02 F-DAILY-WITHDRAWN PIC 9(12) VALUE ZEROES.
+         02 F-LAST-WITHDRAW-DATE PIC 9(8) VALUE ZEROES.
+         02 F-SEC-QUESTION PIC X(40) VALUE SPACES.
+         02 F-SEC-ANSWER PIC X(20) VALUE SPACES.
+         02 F-ACCT-TYPE PIC X VALUE "S".
+         02 F-CURRENCY PIC X(3) VALUE "USD".
+       FD CHECKPOINT-FILE.
+       01 CKP-RECORD.
+         02 CKP-ROWS-READ PIC 9(6).
+         02 FILLER PIC X VALUE SPACE.
+         02 CKP-COUNT PIC 9(6).
+       WORKING-STORAGE SECTION.
+       01 WS-GEN-PIN PIC 9(6) VALUE ZEROES.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-LOADED-COUNT PIC 9(6) VALUE ZEROES.
+       01 WS-ROWS-READ PIC 9(6) VALUE ZEROES.
+       01 WS-PIN-R PIC Z(19)9.
+       01 WS-CKP-STATUS PIC XX VALUE SPACES.
+       01 WS-HAS-CKP PIC X VALUE "N".
+       01 WS-CKP-ROWS-READ PIC 9(6) VALUE ZEROES.
+       01 WS-CKP-COUNT PIC 9(6) VALUE ZEROES.
+       01 WS-RESUME-ANS PIC X VALUE "N".
+       01 WS-SKIP-IDX PIC 9(6) VALUE ZEROES.
+       01 WS-REJECTED-COUNT PIC 9(6) VALUE ZEROES.
+       01 WS-IS-VALID PIC X VALUE "Y".
+       01 WS-IDX PIC 9(2) VALUE 1.
+       01 WS-CHAR PIC X VALUE SPACE.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P-READ-CHECKPOINT.
+           MOVE "N" TO WS-RESUME-ANS.
+           IF WS-HAS-CKP IS EQUAL TO "Y" THEN
+             DISPLAY "A CHECKPOINT WAS FOUND - " WS-CKP-COUNT
+             " ROWS ALREADY LOADED"
+             DISPLAY "RESUME FROM CHECKPOINT? (Y/N):"
+             ACCEPT WS-RESUME-ANS
+           END-IF.
+           OPEN INPUT ONBOARDING.
+           OPEN I-O USERDATA.
+           DISPLAY "BULK ACCOUNT LOAD REPORT".
+           DISPLAY "NAME                 AGE  BALANCE"
+           "             ISSUED PIN".
+           IF WS-RESUME-ANS IS EQUAL TO "Y" THEN
+             MOVE WS-CKP-COUNT TO WS-LOADED-COUNT
+             MOVE WS-CKP-ROWS-READ TO WS-ROWS-READ
+             PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-CKP-ROWS-READ
+               OR WS-EOF IS EQUAL TO "Y"
+               READ ONBOARDING
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END CONTINUE
+               END-READ
+             END-PERFORM
+           END-IF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO "Y"
+             READ ONBOARDING
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END
+                 ADD 1 TO WS-ROWS-READ
+                 PERFORM P-LOAD-ACCOUNT
+             END-READ
+           END-PERFORM.
+           CLOSE ONBOARDING.
+           CLOSE USERDATA.
+           PERFORM P-CLEAR-CHECKPOINT.
+           DISPLAY "ACCOUNTS LOADED: " WS-LOADED-COUNT.
+           DISPLAY "ROWS REJECTED: " WS-REJECTED-COUNT.
+           STOP RUN.
+       P-LOAD-ACCOUNT.
+           PERFORM P-VALID-ROW.
+           IF WS-IS-VALID IS EQUAL TO "N" THEN
+             DISPLAY "REJECTED ROW FOR " IN-NAME " - INVALID NAME/AGE"
+             ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+             COMPUTE WS-GEN-PIN = FUNCTION RANDOM * (99999 + 1) + 99999
+             MOVE WS-GEN-PIN TO F-PIN
+             MOVE IN-NAME TO F-NAME
+             MOVE IN-AGE TO F-AGE
+             MOVE IN-BALANCE TO F-BAL
+             WRITE F-DATA
+               INVALID KEY
+               DISPLAY "COULD NOT WRITE ACCOUNT FOR " IN-NAME
+             NOT INVALID KEY
+               DISPLAY IN-NAME " " IN-AGE " " IN-BALANCE " " WS-GEN-PIN
+               ADD 1 TO WS-LOADED-COUNT
+             END-WRITE
+           END-IF.
+           PERFORM P-WRITE-CHECKPOINT.
+           EXIT.
+       P-VALID-ROW.
+           MOVE "Y" TO WS-IS-VALID.
+           MOVE 1 TO WS-IDX.
+           IF IN-NAME IS EQUAL TO SPACES THEN
+             MOVE "N" TO WS-IS-VALID
+           ELSE
+             PERFORM UNTIL WS-IDX > LENGTH OF IN-NAME
+               MOVE IN-NAME(WS-IDX:1) TO WS-CHAR
+               IF WS-CHAR IS NUMERIC OR
+                 (WS-CHAR NOT EQUAL TO SPACE AND
+                  WS-CHAR NOT EQUAL TO "-" AND
+                  WS-CHAR NOT EQUAL TO "'" AND
+                  (FUNCTION UPPER-CASE(WS-CHAR) < "A" OR
+                   FUNCTION UPPER-CASE(WS-CHAR) > "Z")) THEN
+                 MOVE "N" TO WS-IS-VALID
+               END-IF
+               ADD 1 TO WS-IDX
+             END-PERFORM
+           END-IF.
+           IF IN-AGE IS LESS THAN 18 THEN
+             MOVE "N" TO WS-IS-VALID
+           END-IF.
+           EXIT.
+       P-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKP-STATUS IS EQUAL TO "00" THEN
+             READ CHECKPOINT-FILE
+               AT END MOVE "N" TO WS-HAS-CKP
+               NOT AT END
+                 MOVE "Y" TO WS-HAS-CKP
+                 MOVE CKP-ROWS-READ TO WS-CKP-ROWS-READ
+                 MOVE CKP-COUNT TO WS-CKP-COUNT
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           ELSE
+             MOVE "N" TO WS-HAS-CKP
+           END-IF.
+           EXIT.
+       P-WRITE-CHECKPOINT.
+           MOVE WS-ROWS-READ TO CKP-ROWS-READ.
+           MOVE WS-LOADED-COUNT TO CKP-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKP-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+       P-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+       END PROGRAM BULK-ACCOUNT-LOADER.
