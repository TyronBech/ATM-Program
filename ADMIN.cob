@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-ADMIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT USERDATA ASSIGN TO
+       "files.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY F-PIN.
+       SELECT ARCHIVE-DATA ASSIGN TO
+       "archive.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERDATA.
+       01 F-DATA.
+         02 F-PIN PIC 9(20) VALUE ZEROES.
+         02 F-BAL PIC 9(12).
+         02 F-NAME PIC X(20) VALUE SPACES.
+         02 F-AGE PIC Z9 VALUE ZEROES.
+         02 F-FAILED-ATTEMPTS PIC 9 VALUE ZERO.
+         02 F-LOCKED PIC X VALUE "N".
+         02 F-DAILY-WITHDRAWN PIC 9(12) VALUE ZEROES.
+         02 F-LAST-WITHDRAW-DATE PIC 9(8) VALUE ZEROES.
+         02 F-SEC-QUESTION PIC X(40) VALUE SPACES.
+         02 F-SEC-ANSWER PIC X(20) VALUE SPACES.
+         02 F-ACCT-TYPE PIC X VALUE "S".
+         02 F-CURRENCY PIC X(3) VALUE "USD".
+       FD ARCHIVE-DATA.
+       01 ARCH-RECORD.
+         02 AR-PIN PIC 9(20).
+         02 FILLER PIC X VALUE SPACE.
+         02 AR-BAL PIC 9(12).
+         02 FILLER PIC X VALUE SPACE.
+         02 AR-NAME PIC X(20).
+         02 FILLER PIC X VALUE SPACE.
+         02 AR-AGE PIC Z9.
+         02 FILLER PIC X VALUE SPACE.
+         02 AR-FAILED-ATTEMPTS PIC 9.
+         02 FILLER PIC X VALUE SPACE.
+         02 AR-LOCKED PIC X.
+         02 FILLER PIC X VALUE SPACE.
+         02 AR-DAILY-WITHDRAWN PIC 9(12).
+         02 FILLER PIC X VALUE SPACE.
+         02 AR-LAST-WITHDRAW-DATE PIC 9(8).
+         02 FILLER PIC X VALUE SPACE.
+         02 AR-SEC-QUESTION PIC X(40).
+         02 FILLER PIC X VALUE SPACE.
+         02 AR-SEC-ANSWER PIC X(20).
+         02 FILLER PIC X VALUE SPACE.
+         02 AR-ACCT-TYPE PIC X.
+         02 FILLER PIC X VALUE SPACE.
+         02 AR-CURRENCY PIC X(3).
+         02 FILLER PIC X VALUE SPACE.
+         02 AR-CLOSE-DATE PIC 9(8).
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE PIC 9 VALUE ZERO.
+       01 WS-QUIT PIC X VALUE SPACE.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-SEARCH PIC X(20) VALUE SPACES.
+       01 WS-SEARCH-UPPER PIC X(20) VALUE SPACES.
+       01 WS-NAME-UPPER PIC X(20) VALUE SPACES.
+       01 WS-SLEN PIC 99 VALUE ZEROES.
+       01 WS-POS PIC 99 VALUE ZEROES.
+       01 WS-MATCH PIC X VALUE "N".
+       01 WS-BAL-R PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+       01 WS-PIN-R PIC Z(19)9.
+       01 WS-MATCH-COUNT PIC 9(6) VALUE ZEROES.
+       01 WS-CLOSE-PIN PIC 9(20) VALUE ZEROES.
+       01 WS-CLOSE-FOUND PIC 9 VALUE ZERO.
+       01 WS-UNLOCK-PIN PIC 9(20) VALUE ZEROES.
+       01 WS-UNLOCK-FOUND PIC 9 VALUE ZERO.
+       01 WS-TODAY PIC 9(8) VALUE ZEROES.
+       01 WS-DATE-TIME PIC X(21) VALUE SPACES.
+       01 WS-CONFIRM PIC X VALUE SPACE.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-CHOICE IS EQUAL TO 5
+             DISPLAY " "
+             DISPLAY "ACCOUNT MAINTENANCE UTILITY"
+             DISPLAY "1 - BROWSE ALL ACCOUNTS (PIN ORDER)"
+             DISPLAY "2 - SEARCH BY NAME"
+             DISPLAY "3 - CLOSE ACCOUNT"
+             DISPLAY "4 - UNLOCK ACCOUNT"
+             DISPLAY "5 - EXIT"
+             DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING
+             ACCEPT WS-CHOICE
+             EVALUATE WS-CHOICE
+               WHEN 1 PERFORM P-BROWSE-ALL
+               WHEN 2 PERFORM P-SEARCH-BY-NAME
+               WHEN 3 PERFORM P-CLOSE-ACCOUNT
+               WHEN 4 PERFORM P-UNLOCK-ACCOUNT
+               WHEN 5 DISPLAY "EXITING ADMIN UTILITY"
+               WHEN OTHER DISPLAY "INVALID CHOICE"
+             END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+       P-BROWSE-ALL.
+           OPEN INPUT USERDATA.
+           MOVE ZEROES TO F-PIN.
+           MOVE "N" TO WS-EOF.
+           START USERDATA KEY IS GREATER THAN OR EQUAL TO F-PIN
+             INVALID KEY MOVE "Y" TO WS-EOF
+           END-START.
+           DISPLAY "PIN                   NAME                  AGE"
+           "  BALANCE".
+           PERFORM UNTIL WS-EOF IS EQUAL TO "Y"
+             READ USERDATA NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END PERFORM P-DISPLAY-RECORD
+             END-READ
+           END-PERFORM.
+           CLOSE USERDATA.
+           EXIT.
+       P-SEARCH-BY-NAME.
+           DISPLAY "ENTER NAME (OR PART OF NAME) TO SEARCH: "
+           WITH NO ADVANCING.
+           ACCEPT WS-SEARCH.
+           MOVE FUNCTION UPPER-CASE(WS-SEARCH) TO WS-SEARCH-UPPER.
+           PERFORM VARYING WS-SLEN FROM 20 BY -1
+             UNTIL WS-SLEN IS EQUAL TO 0
+             OR WS-SEARCH-UPPER(WS-SLEN:1) NOT EQUAL TO SPACE
+             CONTINUE
+           END-PERFORM.
+           MOVE ZERO TO WS-MATCH-COUNT.
+           IF WS-SLEN IS EQUAL TO 0 THEN
+             DISPLAY "SEARCH TEXT MAY NOT BE BLANK"
+           ELSE
+             OPEN INPUT USERDATA
+             MOVE ZEROES TO F-PIN
+             MOVE "N" TO WS-EOF
+             START USERDATA KEY IS GREATER THAN OR EQUAL TO F-PIN
+               INVALID KEY MOVE "Y" TO WS-EOF
+             END-START
+             DISPLAY "PIN                   NAME                  AGE"
+             "  BALANCE"
+             PERFORM UNTIL WS-EOF IS EQUAL TO "Y"
+               READ USERDATA NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END PERFORM P-CHECK-NAME-MATCH
+               END-READ
+             END-PERFORM
+             CLOSE USERDATA
+             DISPLAY "MATCHES FOUND: " WS-MATCH-COUNT
+           END-IF.
+           EXIT.
+       P-CHECK-NAME-MATCH.
+           MOVE FUNCTION UPPER-CASE(F-NAME) TO WS-NAME-UPPER.
+           MOVE "N" TO WS-MATCH.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+             UNTIL WS-POS > (21 - WS-SLEN)
+             IF WS-NAME-UPPER(WS-POS:WS-SLEN) IS EQUAL TO
+               WS-SEARCH-UPPER(1:WS-SLEN) THEN
+               MOVE "Y" TO WS-MATCH
+               EXIT PERFORM
+             END-IF
+           END-PERFORM.
+           IF WS-MATCH IS EQUAL TO "Y" THEN
+             PERFORM P-DISPLAY-RECORD
+             ADD 1 TO WS-MATCH-COUNT
+           END-IF.
+           EXIT.
+       P-CLOSE-ACCOUNT.
+           DISPLAY "ENTER PIN OF ACCOUNT TO CLOSE: " WITH NO ADVANCING.
+           ACCEPT WS-CLOSE-PIN.
+           OPEN I-O USERDATA.
+           MOVE WS-CLOSE-PIN TO F-PIN.
+           MOVE ZERO TO WS-CLOSE-FOUND.
+           READ USERDATA
+             INVALID KEY MOVE 1 TO WS-CLOSE-FOUND
+           END-READ.
+           IF WS-CLOSE-FOUND IS EQUAL TO 1 THEN
+             DISPLAY "NO ACCOUNT FOUND FOR THAT PIN"
+           ELSE
+             DISPLAY "CLOSE ACCOUNT FOR " F-NAME " (Y/N)? "
+             WITH NO ADVANCING
+             ACCEPT WS-CONFIRM
+             IF WS-CONFIRM IS EQUAL TO "Y" OR WS-CONFIRM IS EQUAL TO "y"
+               THEN
+               MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME
+               MOVE WS-DATE-TIME(1:8) TO WS-TODAY
+               MOVE F-PIN TO AR-PIN
+               MOVE F-BAL TO AR-BAL
+               MOVE F-NAME TO AR-NAME
+               MOVE F-AGE TO AR-AGE
+               MOVE F-FAILED-ATTEMPTS TO AR-FAILED-ATTEMPTS
+               MOVE F-LOCKED TO AR-LOCKED
+               MOVE F-DAILY-WITHDRAWN TO AR-DAILY-WITHDRAWN
+               MOVE F-LAST-WITHDRAW-DATE TO AR-LAST-WITHDRAW-DATE
+               MOVE F-SEC-QUESTION TO AR-SEC-QUESTION
+               MOVE F-SEC-ANSWER TO AR-SEC-ANSWER
+               MOVE F-ACCT-TYPE TO AR-ACCT-TYPE
+               MOVE F-CURRENCY TO AR-CURRENCY
+               MOVE WS-TODAY TO AR-CLOSE-DATE
+               OPEN EXTEND ARCHIVE-DATA
+               WRITE ARCH-RECORD
+               CLOSE ARCHIVE-DATA
+               DELETE USERDATA
+                 INVALID KEY
+                 DISPLAY "COULD NOT DELETE ACCOUNT RECORD"
+               END-DELETE
+               DISPLAY "ACCOUNT CLOSED AND ARCHIVED"
+             ELSE
+               DISPLAY "CLOSE ACCOUNT CANCELLED"
+             END-IF
+           END-IF.
+           CLOSE USERDATA.
+           EXIT.
+       P-UNLOCK-ACCOUNT.
+           DISPLAY "ENTER PIN OF ACCOUNT TO UNLOCK: " WITH NO ADVANCING.
+           ACCEPT WS-UNLOCK-PIN.
+           OPEN I-O USERDATA.
+           MOVE WS-UNLOCK-PIN TO F-PIN.
+           MOVE ZERO TO WS-UNLOCK-FOUND.
+           READ USERDATA
+             INVALID KEY MOVE 1 TO WS-UNLOCK-FOUND
+           END-READ.
+           IF WS-UNLOCK-FOUND IS EQUAL TO 1 THEN
+             DISPLAY "NO ACCOUNT FOUND FOR THAT PIN"
+           ELSE
+             IF F-LOCKED IS EQUAL TO "N" THEN
+               DISPLAY "ACCOUNT " F-NAME " IS NOT LOCKED"
+             ELSE
+               MOVE "N" TO F-LOCKED
+               MOVE ZERO TO F-FAILED-ATTEMPTS
+               REWRITE F-DATA
+               END-REWRITE
+               DISPLAY "ACCOUNT " F-NAME " UNLOCKED"
+             END-IF
+           END-IF.
+           CLOSE USERDATA.
+           EXIT.
+       P-DISPLAY-RECORD.
+           MOVE F-PIN TO WS-PIN-R.
+           MOVE F-BAL TO WS-BAL-R.
+           DISPLAY WS-PIN-R " " F-NAME " " F-AGE " " WS-BAL-R.
+           EXIT.
+       END PROGRAM ACCOUNT-ADMIN.
