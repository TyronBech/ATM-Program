@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-ACCRUAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT USERDATA ASSIGN TO
+       "files.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY F-PIN.
+       SELECT CHECKPOINT-FILE ASSIGN TO
+       "interest.ckp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERDATA.
+       01 F-DATA.
+         02 F-PIN PIC 9(20) VALUE ZEROES.
+         02 F-BAL PIC 9(12).
+         02 F-NAME PIC X(20) VALUE SPACES.
+         02 F-AGE PIC Z9 VALUE ZEROES.
+         02 F-FAILED-ATTEMPTS PIC 9 VALUE ZERO.
+         02 F-LOCKED PIC X VALUE "N".
+         02 F-DAILY-WITHDRAWN PIC 9(12) VALUE ZEROES.
+         02 F-LAST-WITHDRAW-DATE PIC 9(8) VALUE ZEROES.
+         02 F-SEC-QUESTION PIC X(40) VALUE SPACES.
+         02 F-SEC-ANSWER PIC X(20) VALUE SPACES.
+         02 F-ACCT-TYPE PIC X VALUE "S".
+         02 F-CURRENCY PIC X(3) VALUE "USD".
+       FD CHECKPOINT-FILE.
+       01 CKP-RECORD.
+         02 CKP-PIN PIC 9(20).
+         02 FILLER PIC X VALUE SPACE.
+         02 CKP-COUNT PIC 9(6).
+       WORKING-STORAGE SECTION.
+       01 WS-INTEREST-RATE PIC 9V9(4) VALUE 0.0025.
+       01 WS-OLD-BAL PIC 9(12) VALUE ZEROES.
+       01 WS-INTEREST-AMT PIC 9(12) VALUE ZEROES.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-OLD-BAL-R PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+       01 WS-INT-AMT-R PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+       01 WS-NEW-BAL-R PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+       01 WS-PIN-R PIC Z(19)9.
+       01 WS-RECORD-COUNT PIC 9(6) VALUE ZEROES.
+       01 WS-CKP-STATUS PIC XX VALUE SPACES.
+       01 WS-HAS-CKP PIC X VALUE "N".
+       01 WS-CKP-PIN PIC 9(20) VALUE ZEROES.
+       01 WS-CKP-COUNT PIC 9(6) VALUE ZEROES.
+       01 WS-RESUME-ANS PIC X VALUE "N".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P-READ-CHECKPOINT.
+           MOVE "N" TO WS-RESUME-ANS.
+           IF WS-HAS-CKP IS EQUAL TO "Y" THEN
+             DISPLAY "A CHECKPOINT WAS FOUND AT PIN: " WS-CKP-PIN
+             DISPLAY "RESUME FROM CHECKPOINT? (Y/N):"
+             ACCEPT WS-RESUME-ANS
+           END-IF.
+           OPEN I-O USERDATA.
+           DISPLAY "MONTH-END INTEREST ACCRUAL REPORT".
+           DISPLAY "RATE APPLIED: " WS-INTEREST-RATE.
+           DISPLAY "PIN                  OLD BALANCE"
+           "     INTEREST     NEW BALANCE".
+           IF WS-RESUME-ANS IS EQUAL TO "Y" THEN
+             MOVE WS-CKP-COUNT TO WS-RECORD-COUNT
+             MOVE WS-CKP-PIN TO F-PIN
+             START USERDATA KEY IS GREATER THAN F-PIN
+               INVALID KEY MOVE "Y" TO WS-EOF
+             END-START
+           END-IF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO "Y"
+             READ USERDATA NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END PERFORM P-APPLY-INTEREST
+             END-READ
+           END-PERFORM.
+           CLOSE USERDATA.
+           PERFORM P-CLEAR-CHECKPOINT.
+           DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+           STOP RUN.
+       P-APPLY-INTEREST.
+           IF F-ACCT-TYPE IS NOT EQUAL TO "S" THEN
+             DISPLAY F-PIN " - CHECKING ACCOUNT, NO INTEREST APPLIED"
+           ELSE
+             MOVE F-BAL TO WS-OLD-BAL
+             COMPUTE WS-INTEREST-AMT ROUNDED = F-BAL * WS-INTEREST-RATE
+             ADD WS-INTEREST-AMT TO F-BAL
+             REWRITE F-DATA
+             END-REWRITE
+             MOVE F-PIN TO WS-PIN-R
+             MOVE WS-OLD-BAL TO WS-OLD-BAL-R
+             MOVE WS-INTEREST-AMT TO WS-INT-AMT-R
+             MOVE F-BAL TO WS-NEW-BAL-R
+             DISPLAY WS-PIN-R " " WS-OLD-BAL-R " " WS-INT-AMT-R " "
+             WS-NEW-BAL-R
+             ADD 1 TO WS-RECORD-COUNT
+           END-IF.
+           PERFORM P-WRITE-CHECKPOINT.
+           EXIT.
+       P-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKP-STATUS IS EQUAL TO "00" THEN
+             READ CHECKPOINT-FILE
+               AT END MOVE "N" TO WS-HAS-CKP
+               NOT AT END
+                 MOVE "Y" TO WS-HAS-CKP
+                 MOVE CKP-PIN TO WS-CKP-PIN
+                 MOVE CKP-COUNT TO WS-CKP-COUNT
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           ELSE
+             MOVE "N" TO WS-HAS-CKP
+           END-IF.
+           EXIT.
+       P-WRITE-CHECKPOINT.
+           MOVE F-PIN TO CKP-PIN.
+           MOVE WS-RECORD-COUNT TO CKP-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKP-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+       P-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+       END PROGRAM INTEREST-ACCRUAL.
