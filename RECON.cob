@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALANCE-RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT USERDATA ASSIGN TO
+       "files.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY F-PIN.
+       SELECT CONTROL-FILE ASSIGN TO
+       "control.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+       SELECT CHECKPOINT-FILE ASSIGN TO
+       "recon.ckp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+       SELECT EXRATES ASSIGN TO
+       "exrates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERDATA.
+       01 F-DATA.
+         02 F-PIN PIC 9(20) VALUE ZEROES.
+         02 F-BAL PIC 9(12).
+         02 F-NAME PIC X(20) VALUE SPACES.
+         02 F-AGE PIC Z9 VALUE ZEROES.
+         02 F-FAILED-ATTEMPTS PIC 9 VALUE ZERO.
+         02 F-LOCKED PIC X VALUE "N".
+         02 F-DAILY-WITHDRAWN PIC 9(12) VALUE ZEROES.
+         02 F-LAST-WITHDRAW-DATE PIC 9(8) VALUE ZEROES.
+         02 F-SEC-QUESTION PIC X(40) VALUE SPACES.
+         02 F-SEC-ANSWER PIC X(20) VALUE SPACES.
+         02 F-ACCT-TYPE PIC X VALUE "S".
+         02 F-CURRENCY PIC X(3) VALUE "USD".
+       FD CONTROL-FILE.
+       01 CTL-RECORD.
+         02 CTL-TOTAL PIC 9(14).
+         02 FILLER PIC X VALUE SPACE.
+         02 CTL-DATE PIC 9(8).
+       FD CHECKPOINT-FILE.
+       01 CKP-RECORD.
+         02 CKP-PIN PIC 9(20).
+         02 FILLER PIC X VALUE SPACE.
+         02 CKP-TOTAL PIC 9(14).
+         02 FILLER PIC X VALUE SPACE.
+         02 CKP-COUNT PIC 9(6).
+       FD EXRATES.
+       01 EX-RECORD.
+         02 EX-CODE PIC X(3).
+         02 FILLER PIC X VALUE SPACE.
+         02 EX-SYMBOL PIC X(3).
+         02 FILLER PIC X VALUE SPACE.
+         02 EX-RATE PIC 9(4)V9(6).
+       WORKING-STORAGE SECTION.
+       01 WS-CKP-STATUS PIC XX VALUE SPACES.
+       01 WS-HAS-CKP PIC X VALUE "N".
+       01 WS-CKP-PIN PIC 9(20) VALUE ZEROES.
+       01 WS-CKP-TOTAL PIC 9(14) VALUE ZEROES.
+       01 WS-CKP-COUNT PIC 9(6) VALUE ZEROES.
+       01 WS-RESUME-ANS PIC X VALUE "N".
+       01 WS-CTL-STATUS PIC XX VALUE SPACES.
+       01 WS-PRIOR-TOTAL PIC 9(14) VALUE ZEROES.
+       01 WS-CURRENT-TOTAL PIC 9(14) VALUE ZEROES.
+       01 WS-VARIANCE PIC S9(14) VALUE ZEROES.
+       01 WS-VARIANCE-R PIC -(14)9.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-HAS-PRIOR PIC X VALUE "N".
+       01 WS-PIN-R PIC Z(19)9.
+       01 WS-BAL-R PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+       01 WS-TOTAL-R PIC -(14)9.
+       01 WS-TODAY PIC 9(8) VALUE ZEROES.
+       01 WS-DATE-TIME PIC X(21) VALUE SPACES.
+       01 WS-RECORD-COUNT PIC 9(6) VALUE ZEROES.
+       01 WS-EX-RATE PIC 9(4)V9(6) VALUE 1.
+       01 WS-EX-EOF PIC X VALUE "N".
+       01 WS-EX-FOUND PIC X VALUE "N".
+       01 WS-USD-BAL PIC 9(12) VALUE ZEROES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P-READ-PRIOR-CONTROL.
+           PERFORM P-READ-CHECKPOINT.
+           MOVE "N" TO WS-RESUME-ANS.
+           IF WS-HAS-CKP IS EQUAL TO "Y" THEN
+             DISPLAY "A CHECKPOINT WAS FOUND AT PIN: " WS-CKP-PIN
+             DISPLAY "RESUME FROM CHECKPOINT? (Y/N):"
+             ACCEPT WS-RESUME-ANS
+           END-IF.
+           OPEN INPUT USERDATA.
+           DISPLAY "BALANCE RECONCILIATION REPORT".
+           DISPLAY "PIN                   NAME                  "
+           "BALANCE".
+           IF WS-RESUME-ANS IS EQUAL TO "Y" THEN
+             MOVE WS-CKP-TOTAL TO WS-CURRENT-TOTAL
+             MOVE WS-CKP-COUNT TO WS-RECORD-COUNT
+             MOVE WS-CKP-PIN TO F-PIN
+             START USERDATA KEY IS GREATER THAN F-PIN
+               INVALID KEY MOVE "Y" TO WS-EOF
+             END-START
+           END-IF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO "Y"
+             READ USERDATA NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END PERFORM P-LIST-RECORD
+             END-READ
+           END-PERFORM.
+           CLOSE USERDATA.
+           PERFORM P-CLEAR-CHECKPOINT.
+           MOVE WS-CURRENT-TOTAL TO WS-TOTAL-R.
+           DISPLAY "RECORDS: " WS-RECORD-COUNT.
+           DISPLAY "CURRENT CONTROL TOTAL (USD-NORMALIZED): "
+           WS-TOTAL-R.
+           IF WS-HAS-PRIOR IS EQUAL TO "N" THEN
+             DISPLAY "NO PRIOR CONTROL TOTAL ON FILE - NOTHING TO"
+             " COMPARE THIS RUN"
+           ELSE
+             COMPUTE WS-VARIANCE = WS-CURRENT-TOTAL - WS-PRIOR-TOTAL
+             MOVE WS-VARIANCE TO WS-VARIANCE-R
+             DISPLAY "PRIOR CONTROL TOTAL: " WS-PRIOR-TOTAL
+             IF WS-VARIANCE IS EQUAL TO ZERO THEN
+               DISPLAY "NO VARIANCE - FILE RECONCILES CLEANLY"
+             ELSE
+               DISPLAY "*** UNEXPLAINED VARIANCE: " WS-VARIANCE-R
+               " ***"
+             END-IF
+           END-IF.
+           PERFORM P-WRITE-CONTROL.
+           STOP RUN.
+       P-READ-PRIOR-CONTROL.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-STATUS IS EQUAL TO "00" THEN
+             READ CONTROL-FILE
+               AT END MOVE "N" TO WS-HAS-PRIOR
+               NOT AT END
+                 MOVE "Y" TO WS-HAS-PRIOR
+                 MOVE CTL-TOTAL TO WS-PRIOR-TOTAL
+             END-READ
+             CLOSE CONTROL-FILE
+           ELSE
+             MOVE "N" TO WS-HAS-PRIOR
+           END-IF.
+           EXIT.
+       P-WRITE-CONTROL.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME.
+           MOVE WS-DATE-TIME(1:8) TO WS-TODAY.
+           MOVE WS-CURRENT-TOTAL TO CTL-TOTAL.
+           MOVE WS-TODAY TO CTL-DATE.
+           OPEN OUTPUT CONTROL-FILE.
+           WRITE CTL-RECORD.
+           CLOSE CONTROL-FILE.
+           EXIT.
+       P-LIST-RECORD.
+           MOVE F-PIN TO WS-PIN-R.
+           MOVE F-BAL TO WS-BAL-R.
+           DISPLAY WS-PIN-R " " F-NAME " " WS-BAL-R " " F-CURRENCY.
+           PERFORM P-LOOKUP-RATE.
+           COMPUTE WS-USD-BAL ROUNDED = F-BAL / WS-EX-RATE.
+           ADD WS-USD-BAL TO WS-CURRENT-TOTAL.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM P-WRITE-CHECKPOINT.
+           EXIT.
+       P-LOOKUP-RATE.
+           MOVE "N" TO WS-EX-EOF.
+           MOVE "N" TO WS-EX-FOUND.
+           MOVE 1 TO WS-EX-RATE.
+           OPEN INPUT EXRATES.
+           PERFORM UNTIL WS-EX-EOF IS EQUAL TO "Y"
+             OR WS-EX-FOUND IS EQUAL TO "Y"
+             READ EXRATES
+               AT END MOVE "Y" TO WS-EX-EOF
+               NOT AT END
+                 IF EX-CODE IS EQUAL TO F-CURRENCY THEN
+                   MOVE "Y" TO WS-EX-FOUND
+                   MOVE EX-RATE TO WS-EX-RATE
+                 END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE EXRATES.
+           EXIT.
+       P-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKP-STATUS IS EQUAL TO "00" THEN
+             READ CHECKPOINT-FILE
+               AT END MOVE "N" TO WS-HAS-CKP
+               NOT AT END
+                 MOVE "Y" TO WS-HAS-CKP
+                 MOVE CKP-PIN TO WS-CKP-PIN
+                 MOVE CKP-TOTAL TO WS-CKP-TOTAL
+                 MOVE CKP-COUNT TO WS-CKP-COUNT
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           ELSE
+             MOVE "N" TO WS-HAS-CKP
+           END-IF.
+           EXIT.
+       P-WRITE-CHECKPOINT.
+           MOVE F-PIN TO CKP-PIN.
+           MOVE WS-CURRENT-TOTAL TO CKP-TOTAL.
+           MOVE WS-RECORD-COUNT TO CKP-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKP-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+       P-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+       END PROGRAM BALANCE-RECON.
